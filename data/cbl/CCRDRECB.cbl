@@ -0,0 +1,371 @@
+      *****************************************************************
+      * Program:     CCRDRECB.CBL                                     *
+      * Layer:       Batch                                            *
+      * Function:    Card Update Audit Reconciliation/Export          *
+      *****************************************************************
+      *                                                               *
+      * Copyright Amazon.com, Inc. or its affiliates.                *
+      * All Rights Reserved.                                          *
+      *                                                               *
+      * Licensed under the Apache License, Version 2.0 (the          *
+      * "License"). You may not use this file except in compliance    *
+      * with the License. A copy of the License is located at         *
+      *                                                               *
+      *    https://www.apache.org/licenses/LICENSE-2.0                *
+      *                                                               *
+      *  or in the "license" file accompanying this file. This file   *
+      *  is distributed on an "AS IS" BASIS, WITHOUT WARRANTIES OR    *
+      *  CONDITIONS OF ANY KIND, either express or implied. See the   *
+      *  License for the specific language governing permissions and   *
+      *  limitations under the License.                               *
+      *****************************************************************
+      ******************************************************************
+      *
+      *    CardDemo Application
+      *    Nightly batch reconciliation and export off the card update
+      *    audit trail (CARDAUD), written by COCRDUPC.
+      *
+      *    Reads every audit entry for the run date, rolls up add/
+      *    update/failed-update counts and a record-count/hash control
+      *    total onto a control report, and writes a fixed-format
+      *    extract of the day's changed cards for the fraud-monitoring
+      *    feed.
+      *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    CCRDRECB.
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CARD-AUDIT-FILE     ASSIGN TO CARDAUD
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS AUD-KEY
+               FILE STATUS IS WS-AUD-STATUS.
+
+           SELECT RECON-REPORT-FILE   ASSIGN TO RECRPT
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RPT-STATUS.
+
+           SELECT FRAUD-EXTRACT-FILE  ASSIGN TO FRDXTR
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-XTR-STATUS.
+      ******************************************************************
+       DATA DIVISION.
+      ******************************************************************
+       FILE SECTION.
+      ******************************************************************
+       FD  CARD-AUDIT-FILE
+           RECORD CONTAINS 377 CHARACTERS
+           LABEL RECORDS ARE STANDARD.
+           COPY CVAUD01Y.
+      ******************************************************************
+       FD  RECON-REPORT-FILE
+           RECORD CONTAINS 80 CHARACTERS
+           LABEL RECORDS ARE STANDARD.
+       01  REPT-RECORD                     PIC X(80).
+      ******************************************************************
+       FD  FRAUD-EXTRACT-FILE
+           RECORD CONTAINS 100 CHARACTERS
+           LABEL RECORDS ARE STANDARD.
+       01  XTR-RECORD.
+           05  XTR-ACCT-ID                 PIC 9(11).
+           05  XTR-CARD-NUM                PIC X(16).
+           05  XTR-TRAN-TYPE               PIC X(01).
+           05  XTR-TIMESTAMP               PIC X(26).
+           05  XTR-USER-ID                 PIC X(08).
+           05  XTR-OLD-STATUS              PIC X(01).
+           05  XTR-NEW-STATUS              PIC X(01).
+           05  XTR-OLD-EXPIRY              PIC X(07).
+           05  XTR-NEW-EXPIRY              PIC X(07).
+           05  FILLER                      PIC X(22).
+      ******************************************************************
+       WORKING-STORAGE SECTION.
+      ******************************************************************
+      *    FILE STATUS / CONTROL FLAGS
+      ******************************************************************
+       01  WS-FILE-STATUS-AREA.
+           05 WS-AUD-STATUS       PIC X(02) VALUE SPACES.
+              88 WS-AUD-OK            VALUE '00'.
+              88 WS-AUD-EOF           VALUE '10'.
+           05 WS-RPT-STATUS       PIC X(02) VALUE SPACES.
+           05 WS-XTR-STATUS       PIC X(02) VALUE SPACES.
+       01  WS-EOF-FLAG            PIC X(01) VALUE 'N'.
+           88 WS-AUDIT-EOF             VALUE 'Y'.
+           88 WS-AUDIT-NOT-EOF         VALUE 'N'.
+      ******************************************************************
+      *    RUN DATE (DEFAULTS TO TODAY, DRIVES THE "DAY'S CHANGES"
+      *    SELECTION AGAINST AUD-TIMESTAMP)
+      ******************************************************************
+           COPY CSDAT01Y.
+       01  WS-RUN-DATE.
+           05 WS-RUN-YEAR          PIC 9(04).
+           05 WS-RUN-MONTH         PIC 9(02).
+           05 WS-RUN-DAY           PIC 9(02).
+      ******************************************************************
+      *    BEFORE/AFTER CARD IMAGE WORK AREAS
+      ******************************************************************
+           COPY CVCRD01Y REPLACING ==CARD-RECORD==
+               BY ==WS-BEFORE-CARD==.
+           COPY CVCRD01Y REPLACING ==CARD-RECORD==
+               BY ==WS-AFTER-CARD==.
+      ******************************************************************
+      *    CONTROL TOTALS
+      ******************************************************************
+       01  WS-CONTROL-TOTALS.
+           05 WS-ADD-COUNT         PIC 9(09) VALUE ZEROS.
+           05 WS-UPDATE-COUNT      PIC 9(09) VALUE ZEROS.
+           05 WS-FAILED-COUNT      PIC 9(09) VALUE ZEROS.
+           05 WS-SKIPPED-COUNT     PIC 9(09) VALUE ZEROS.
+           05 WS-TOTAL-COUNT       PIC 9(09) VALUE ZEROS.
+           05 WS-HASH-TOTAL        PIC 9(15) VALUE ZEROS.
+           05 WS-EXTRACT-COUNT     PIC 9(09) VALUE ZEROS.
+      ******************************************************************
+      *    REPORT LINE LAYOUTS
+      ******************************************************************
+       01  WS-REPT-TITLE.
+           05 FILLER               PIC X(30)
+               VALUE 'CARD UPDATE AUDIT RECONCILE  '.
+           05 FILLER               PIC X(12) VALUE 'RUN DATE:   '.
+           05 WS-REPT-TITLE-DATE   PIC X(10) VALUE SPACES.
+           05 FILLER               PIC X(28) VALUE SPACES.
+       01  WS-REPT-DETAIL.
+           05 WS-REPT-LABEL        PIC X(40) VALUE SPACES.
+           05 WS-REPT-VALUE        PIC Z(14)9 VALUE ZEROS.
+           05 FILLER               PIC X(25) VALUE SPACES.
+      ******************************************************************
+       LINKAGE SECTION.
+      ******************************************************************
+       PROCEDURE DIVISION.
+      ******************************************************************
+       0000-MAIN-PARA.
+           PERFORM 1000-INITIALIZE
+              THRU 1000-INITIALIZE-EXIT
+           PERFORM 2000-PROCESS-AUDIT-RECORDS
+              THRU 2000-PROCESS-AUDIT-RECORDS-EXIT
+              UNTIL WS-AUDIT-EOF
+           PERFORM 3000-WRITE-CONTROL-REPORT
+              THRU 3000-WRITE-CONTROL-REPORT-EXIT
+           PERFORM 9999-TERMINATE
+              THRU 9999-TERMINATE-EXIT
+           STOP RUN.
+      ******************************************************************
+      *
+      *    INITIALIZE SECTION
+      *
+      ******************************************************************
+       1000-INITIALIZE.
+           MOVE FUNCTION CURRENT-DATE      TO WS-CURDATE-DATA
+           MOVE WS-CURDATE-YEAR            TO WS-RUN-YEAR
+           MOVE WS-CURDATE-MONTH           TO WS-RUN-MONTH
+           MOVE WS-CURDATE-DAY             TO WS-RUN-DAY
+           OPEN INPUT  CARD-AUDIT-FILE
+           OPEN OUTPUT RECON-REPORT-FILE
+           OPEN OUTPUT FRAUD-EXTRACT-FILE
+           IF NOT WS-AUD-OK
+               DISPLAY 'CCRDRECB: UNABLE TO OPEN CARDAUD - STATUS '
+                       WS-AUD-STATUS
+               MOVE 'Y'                    TO WS-EOF-FLAG
+           END-IF
+           IF WS-RPT-STATUS NOT = '00'
+               DISPLAY 'CCRDRECB: UNABLE TO OPEN RECRPT - STATUS '
+                       WS-RPT-STATUS
+               MOVE 'Y'                    TO WS-EOF-FLAG
+           END-IF
+           IF WS-XTR-STATUS NOT = '00'
+               DISPLAY 'CCRDRECB: UNABLE TO OPEN FRDXTR - STATUS '
+                       WS-XTR-STATUS
+               MOVE 'Y'                    TO WS-EOF-FLAG
+           END-IF
+           PERFORM 2100-READ-NEXT-AUDIT-RECORD
+              THRU 2100-READ-NEXT-AUDIT-RECORD-EXIT
+       1000-INITIALIZE-EXIT.
+           EXIT.
+      ******************************************************************
+      *
+      *    PROCESS AUDIT RECORDS SECTION
+      *    One audit entry per call; only entries stamped with today's
+      *    run date are rolled into the totals and the fraud extract.
+      *
+      ******************************************************************
+       2000-PROCESS-AUDIT-RECORDS.
+           IF AUD-TIMESTAMP(1:4)  = WS-RUN-YEAR
+          AND AUD-TIMESTAMP(5:2)  = WS-RUN-MONTH
+          AND AUD-TIMESTAMP(7:2)  = WS-RUN-DAY
+               ADD 1                       TO WS-TOTAL-COUNT
+               ADD AUD-ACCT-ID             TO WS-HASH-TOTAL
+               EVALUATE TRUE
+                   WHEN AUD-TRAN-ADD
+                       ADD 1               TO WS-ADD-COUNT
+                   WHEN AUD-TRAN-UPDATE
+                       ADD 1               TO WS-UPDATE-COUNT
+                   WHEN AUD-TRAN-FAILED
+                       ADD 1               TO WS-FAILED-COUNT
+                   WHEN OTHER
+                       ADD 1               TO WS-SKIPPED-COUNT
+               END-EVALUATE
+               PERFORM 2200-WRITE-EXTRACT-RECORD
+                  THRU 2200-WRITE-EXTRACT-RECORD-EXIT
+           END-IF
+           PERFORM 2100-READ-NEXT-AUDIT-RECORD
+              THRU 2100-READ-NEXT-AUDIT-RECORD-EXIT
+       2000-PROCESS-AUDIT-RECORDS-EXIT.
+           EXIT.
+      ******************************************************************
+      *
+      *    READ NEXT AUDIT RECORD SECTION
+      *
+      ******************************************************************
+       2100-READ-NEXT-AUDIT-RECORD.
+           READ CARD-AUDIT-FILE NEXT RECORD
+           EVALUATE TRUE
+               WHEN WS-AUD-OK
+                   CONTINUE
+               WHEN WS-AUD-EOF
+                   SET WS-AUDIT-EOF        TO TRUE
+               WHEN OTHER
+                   DISPLAY 'CCRDRECB: CARDAUD READ ERROR - STATUS '
+                           WS-AUD-STATUS
+                   SET WS-AUDIT-EOF        TO TRUE
+           END-EVALUATE
+       2100-READ-NEXT-AUDIT-RECORD-EXIT.
+           EXIT.
+      ******************************************************************
+      *
+      *    WRITE EXTRACT RECORD SECTION
+      *    Lays the before/after card images from the audit entry over
+      *    the card master layout to pull the old/new status and
+      *    expiration date onto the fraud-monitoring extract.
+      *
+      ******************************************************************
+       2200-WRITE-EXTRACT-RECORD.
+           MOVE AUD-BEFORE-IMAGE           TO WS-BEFORE-CARD
+           MOVE AUD-AFTER-IMAGE            TO WS-AFTER-CARD
+           MOVE AUD-ACCT-ID                TO XTR-ACCT-ID
+           MOVE AUD-CARD-NUM               TO XTR-CARD-NUM
+           MOVE AUD-TRAN-TYPE              TO XTR-TRAN-TYPE
+           MOVE AUD-TIMESTAMP              TO XTR-TIMESTAMP
+           MOVE AUD-USER-ID                TO XTR-USER-ID
+           MOVE CARD-ACTIVE-STATUS OF WS-BEFORE-CARD
+                                           TO XTR-OLD-STATUS
+           MOVE CARD-ACTIVE-STATUS OF WS-AFTER-CARD
+                                           TO XTR-NEW-STATUS
+           MOVE CARD-EXPIRY-MONTH OF WS-BEFORE-CARD
+                                           TO XTR-OLD-EXPIRY(1:2)
+           MOVE '/'                       TO XTR-OLD-EXPIRY(3:1)
+           MOVE CARD-EXPIRY-YEAR OF WS-BEFORE-CARD
+                                           TO XTR-OLD-EXPIRY(4:4)
+           MOVE CARD-EXPIRY-MONTH OF WS-AFTER-CARD
+                                           TO XTR-NEW-EXPIRY(1:2)
+           MOVE '/'                       TO XTR-NEW-EXPIRY(3:1)
+           MOVE CARD-EXPIRY-YEAR OF WS-AFTER-CARD
+                                           TO XTR-NEW-EXPIRY(4:4)
+           WRITE XTR-RECORD
+           IF WS-XTR-STATUS = '00'
+               ADD 1                       TO WS-EXTRACT-COUNT
+           ELSE
+               DISPLAY 'CCRDRECB: FRDXTR WRITE ERROR - STATUS '
+                       WS-XTR-STATUS
+           END-IF
+       2200-WRITE-EXTRACT-RECORD-EXIT.
+           EXIT.
+      ******************************************************************
+      *
+      *    WRITE CONTROL REPORT SECTION
+      *
+      ******************************************************************
+       3000-WRITE-CONTROL-REPORT.
+           MOVE WS-RUN-MONTH               TO WS-REPT-TITLE-DATE(1:2)
+           MOVE '/'                       TO WS-REPT-TITLE-DATE(3:1)
+           MOVE WS-RUN-DAY                 TO WS-REPT-TITLE-DATE(4:2)
+           MOVE '/'                       TO WS-REPT-TITLE-DATE(6:1)
+           MOVE WS-RUN-YEAR                TO WS-REPT-TITLE-DATE(7:4)
+           WRITE REPT-RECORD               FROM WS-REPT-TITLE
+           PERFORM 3100-CHECK-REPORT-STATUS
+              THRU 3100-CHECK-REPORT-STATUS-EXIT
+
+           MOVE SPACES                     TO WS-REPT-DETAIL
+           WRITE REPT-RECORD               FROM WS-REPT-DETAIL
+           PERFORM 3100-CHECK-REPORT-STATUS
+              THRU 3100-CHECK-REPORT-STATUS-EXIT
+
+           MOVE 'CARDS ADDED'              TO WS-REPT-LABEL
+           MOVE WS-ADD-COUNT               TO WS-REPT-VALUE
+           WRITE REPT-RECORD               FROM WS-REPT-DETAIL
+           PERFORM 3100-CHECK-REPORT-STATUS
+              THRU 3100-CHECK-REPORT-STATUS-EXIT
+
+           MOVE 'CARDS UPDATED'            TO WS-REPT-LABEL
+           MOVE WS-UPDATE-COUNT            TO WS-REPT-VALUE
+           WRITE REPT-RECORD               FROM WS-REPT-DETAIL
+           PERFORM 3100-CHECK-REPORT-STATUS
+              THRU 3100-CHECK-REPORT-STATUS-EXIT
+
+           MOVE 'UPDATES FAILED/REJECTED'  TO WS-REPT-LABEL
+           MOVE WS-FAILED-COUNT            TO WS-REPT-VALUE
+           WRITE REPT-RECORD               FROM WS-REPT-DETAIL
+           PERFORM 3100-CHECK-REPORT-STATUS
+              THRU 3100-CHECK-REPORT-STATUS-EXIT
+
+           MOVE 'ENTRIES WITH UNKNOWN TRAN TYPE'
+                                           TO WS-REPT-LABEL
+           MOVE WS-SKIPPED-COUNT           TO WS-REPT-VALUE
+           WRITE REPT-RECORD               FROM WS-REPT-DETAIL
+           PERFORM 3100-CHECK-REPORT-STATUS
+              THRU 3100-CHECK-REPORT-STATUS-EXIT
+
+           MOVE SPACES                     TO WS-REPT-DETAIL
+           WRITE REPT-RECORD               FROM WS-REPT-DETAIL
+           PERFORM 3100-CHECK-REPORT-STATUS
+              THRU 3100-CHECK-REPORT-STATUS-EXIT
+
+           MOVE 'TOTAL AUDIT RECORDS FOR RUN DATE'
+                                           TO WS-REPT-LABEL
+           MOVE WS-TOTAL-COUNT             TO WS-REPT-VALUE
+           WRITE REPT-RECORD               FROM WS-REPT-DETAIL
+           PERFORM 3100-CHECK-REPORT-STATUS
+              THRU 3100-CHECK-REPORT-STATUS-EXIT
+
+           MOVE 'ACCOUNT-ID HASH TOTAL'    TO WS-REPT-LABEL
+           MOVE WS-HASH-TOTAL              TO WS-REPT-VALUE
+           WRITE REPT-RECORD               FROM WS-REPT-DETAIL
+           PERFORM 3100-CHECK-REPORT-STATUS
+              THRU 3100-CHECK-REPORT-STATUS-EXIT
+
+           MOVE 'FRAUD EXTRACT RECORDS WRITTEN'
+                                           TO WS-REPT-LABEL
+           MOVE WS-EXTRACT-COUNT           TO WS-REPT-VALUE
+           WRITE REPT-RECORD               FROM WS-REPT-DETAIL
+           PERFORM 3100-CHECK-REPORT-STATUS
+              THRU 3100-CHECK-REPORT-STATUS-EXIT
+       3000-WRITE-CONTROL-REPORT-EXIT.
+           EXIT.
+      ******************************************************************
+      *
+      *    CHECK REPORT STATUS SECTION
+      *    Reports a RECRPT write failure the same way 2200-WRITE-
+      *    EXTRACT-RECORD already reports one for FRDXTR.
+      *
+      ******************************************************************
+       3100-CHECK-REPORT-STATUS.
+           IF WS-RPT-STATUS NOT = '00'
+               DISPLAY 'CCRDRECB: RECRPT WRITE ERROR - STATUS '
+                       WS-RPT-STATUS
+           END-IF
+       3100-CHECK-REPORT-STATUS-EXIT.
+           EXIT.
+      ******************************************************************
+      *
+      *    TERMINATE SECTION
+      *
+      ******************************************************************
+       9999-TERMINATE.
+           CLOSE CARD-AUDIT-FILE
+                 RECON-REPORT-FILE
+                 FRAUD-EXTRACT-FILE
+       9999-TERMINATE-EXIT.
+           EXIT.
+      *
+      * Ver: CardDemo_v1.0-15-g27d6c6f-68 Date: 2022-07-19 23:12:33 CDT
+      *
