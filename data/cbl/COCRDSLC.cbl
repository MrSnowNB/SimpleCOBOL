@@ -37,14 +37,16 @@
       ******************************************************************        
       * COPY BOOKS - WORKING STORAGE                                             
       ******************************************************************        
-           COPY COCOM01Y.                                                        
-           COPY COCRDSLI.                                                        
-           COPY COTTL01Y.                                                        
-           COPY CSDAT01Y.                                                        
-           COPY CSMSG01Y.                                                        
-           COPY CSUSR01Y.                                                        
-           COPY DFHAID.                                                          
-           COPY DFHBMSCA.                                                        
+           COPY COCOM01Y.
+           COPY COCRDSLI.
+           COPY COTTL01Y.
+           COPY CSDAT01Y.
+           COPY CSMSG01Y.
+           COPY CSUSR01Y.
+           COPY DFHAID.
+           COPY DFHBMSCA.
+           COPY CVACT02Y.
+           COPY CVCRD01Y.
       ******************************************************************        
       *    CONSTANTS                                                              
       ******************************************************************        
@@ -86,11 +88,27 @@
       ******************************************************************        
       *    PROGRAM OUTPUT AREA                                                    
       ******************************************************************        
-       01  WS-CC-DATA.                                                           
-           05 CC-ACCT-ID-N        PIC 9(11) VALUE ZEROS.                        
-           05 CC-CARD-NUM-N       PIC 9(16) VALUE ZEROS.                        
-      ******************************************************************        
-       LINKAGE SECTION.                                                          
+       01  WS-CC-DATA.
+           05 CC-ACCT-ID-N        PIC 9(11) VALUE ZEROS.
+           05 CC-CARD-NUM-N       PIC 9(16) VALUE ZEROS.
+           05 CC-STATUS-FILTER    PIC X(01) VALUE SPACES.
+      ******************************************************************
+      *    CARD MASTER FILE KEY                                          *
+      ******************************************************************
+       01  WS-CARD-RID-FLD        PIC X(16) VALUE SPACES.
+      ******************************************************************
+      *    CARD XREF FILE KEY                                            *
+      ******************************************************************
+       01  WS-XREF-RID-FLD        PIC X(16) VALUE SPACES.
+      ******************************************************************
+      *    CARD EXPIRATION DISPLAY WORK AREA                             *
+      ******************************************************************
+       01  WS-EXPIRY-DISPLAY.
+           05 WS-EXPIRY-MM         PIC 9(02).
+           05 FILLER               PIC X(01) VALUE '/'.
+           05 WS-EXPIRY-YYYY       PIC 9(04).
+      ******************************************************************
+       LINKAGE SECTION.                                                        
       ******************************************************************        
        01  DFHCOMMAREA.                                                          
            05 LK-COMMAREA         PIC X(1000).                                  
@@ -127,9 +145,8 @@
       ******************************************************************        
            EVALUATE TRUE                                                         
       ******************************************************************        
-      *            NOT FIRST TIME INTO CARDDEMO AND NOT A CANCEL                 
-      *            TYPE A CFG FIX: plain WHEN + nested IF/END-IF                 
-      ******************************************************************        
+      *            NOT FIRST TIME INTO CARDDEMO AND NOT A CANCEL
+      ******************************************************************
                WHEN CDEMO-PGM-REENTER                                            
                    IF NOT CCARD-AID-CLEAR                                        
                   AND NOT CCARD-AID-PFK03                                        
@@ -140,10 +157,8 @@
                            PERFORM 1000-SEND-MAP                                 
                               THRU 1000-SEND-MAP-EXIT                            
                            PERFORM COMMON-RETURN                                 
-                       END-IF                                                    
-                       MOVE CDEMO-ACCT-ID  TO CC-ACCT-ID-N                      
-                       MOVE CDEMO-CARD-NUM TO CC-CARD-NUM-N                      
-                       PERFORM 9000-READ-DATA                                    
+                       END-IF
+                       PERFORM 9000-READ-DATA
                           THRU 9000-READ-DATA-EXIT                               
                        PERFORM 1000-SEND-MAP                                     
                           THRU 1000-SEND-MAP-EXIT                                
@@ -190,10 +205,8 @@
                               COMMAREA(CARDDEMO-COMMAREA)                        
                     END-EXEC                                                     
       ******************************************************************        
-      *            COMING FROM CREDIT CARD LIST SCREEN                           
-      *            TYPE A CFG FIX: plain WHEN + nested IF/END-IF                 
-      *            GO TO replaced with PERFORM for smojol CFG compat             
-      ******************************************************************        
+      *            COMING FROM CREDIT CARD LIST SCREEN
+      ******************************************************************
                WHEN CDEMO-PGM-ENTER                                              
                    IF CDEMO-FROM-PROGRAM EQUAL LIT-CCLISTPGM                    
                        SET INPUT-OK TO TRUE                                      
@@ -247,8 +260,8 @@
            MOVE LIT-THISTRANID            TO CCRDSLAO-TRNID                     
            MOVE LIT-THISPGM               TO CCRDSLAO-PGMNAM                    
            MOVE WS-SDTYME                 TO CCRDSLAO-SDTYME                    
-           MOVE CDEMO-CARD-NUM            TO CCRDSLAO-CARNUM                    
-           MOVE CDEMO-ACCT-ID             TO CCRDSLAO-ACTNUM                    
+           MOVE CC-CARD-NUM-N             TO CCRDSLAO-CARNUM
+           MOVE CC-ACCT-ID-N              TO CCRDSLAO-ACTNUM
       ******************************************************************        
       *    Send map                                                               
       ******************************************************************        
@@ -289,25 +302,154 @@
            ELSE                                                                  
                MOVE 0                      TO CC-CARD-NUM-N                    
            END-IF                                                                
-           IF CC-ACCT-ID-N = ZEROS AND                                          
-              CC-CARD-NUM-N = ZEROS                                              
-               SET INPUT-ERROR TO TRUE                                           
-               MOVE 'ACCT ID OR CARD NUMBER MUST BE ENTERED'                    
-                                           TO WS-MSG                            
-           END-IF                                                                
-           MOVE WS-MSG                     TO CCRDSLAO-ERRMSGO                  
-       2000-PROCESS-INPUTS-EXIT.                                                 
-           EXIT.                                                                 
+           IF CC-ACCT-ID-N = ZEROS AND
+              CC-CARD-NUM-N = ZEROS
+               SET INPUT-ERROR TO TRUE
+               MOVE 'ACCT ID OR CARD NUMBER MUST BE ENTERED'
+                                           TO WS-MSG
+           END-IF
+      ******************************************************************
+      *    Status filter is only offered when we were driven from the
+      *    credit card list screen
+      ******************************************************************
+           MOVE SPACES                     TO CC-STATUS-FILTER
+           IF CDEMO-FROM-PROGRAM EQUAL LIT-CCLISTPGM
+          AND CCRDSLAI-STATUS-FILTER-L > 0
+               MOVE CCRDSLAI-STATUS-FILTER-D TO CC-STATUS-FILTER
+               IF CC-STATUS-FILTER NOT = 'Y' AND NOT = 'N'
+                   SET INPUT-ERROR TO TRUE
+                   MOVE 'STATUS FILTER MUST BE Y OR N'
+                                           TO WS-MSG
+               END-IF
+           END-IF
+      ******************************************************************
+      *    Cross-check account and card against the card cross-reference
+      ******************************************************************
+           IF INPUT-OK
+          AND CC-ACCT-ID-N NOT = ZEROS
+          AND CC-CARD-NUM-N NOT = ZEROS
+               PERFORM 2100-VALIDATE-ACCT-CARD-XREF
+                  THRU 2100-VALIDATE-ACCT-CARD-XREF-EXIT
+           END-IF
+           MOVE WS-MSG                     TO CCRDSLAO-ERRMSGO
+       2000-PROCESS-INPUTS-EXIT.
+           EXIT.
+      ******************************************************************
+      *
+      *    VALIDATE ACCOUNT/CARD CROSS-REFERENCE SECTION
+      *    Confirms the card number entered actually belongs to the
+      *    account number entered, ahead of ever reading the card
+      *    master itself.
+      *
+      ******************************************************************
+       2100-VALIDATE-ACCT-CARD-XREF.
+           MOVE CC-CARD-NUM-N              TO WS-XREF-RID-FLD
+           EXEC CICS READ
+                     DATASET   ('CXACAIX')
+                     INTO      (CARD-XREF-RECORD)
+                     RIDFLD    (WS-XREF-RID-FLD)
+                     KEYLENGTH (16)
+                     RESP      (WS-RESP-CD)
+           END-EXEC
+           EVALUATE WS-RESP-CD
+               WHEN DFHRESP(NORMAL)
+                   IF XREF-ACCT-ID NOT = CC-ACCT-ID-N
+                       SET INPUT-ERROR     TO TRUE
+                       MOVE 'CARD DOES NOT BELONG TO THIS ACCOUNT'
+                                           TO WS-MSG
+                   END-IF
+               WHEN DFHRESP(NOTFND)
+                   SET INPUT-ERROR         TO TRUE
+                   MOVE 'CARD DOES NOT BELONG TO THIS ACCOUNT'
+                                           TO WS-MSG
+               WHEN OTHER
+                   SET INPUT-ERROR         TO TRUE
+                   MOVE 'CARD XREF FILE ERROR - SEE SUPPORT'
+                                           TO WS-MSG
+           END-EVALUATE
+       2100-VALIDATE-ACCT-CARD-XREF-EXIT.
+           EXIT.
       ******************************************************************        
       *                                                                          
       *    READ DATA SECTION                                                      
       *                                                                          
       ******************************************************************        
-       9000-READ-DATA.                                                           
-           MOVE CDEMO-ACCT-ID             TO CC-ACCT-ID-N                       
-           MOVE CDEMO-CARD-NUM            TO CC-CARD-NUM-N                      
-       9000-READ-DATA-EXIT.                                                      
-           EXIT.                                                                 
+       9000-READ-DATA.
+      ******************************************************************
+      *    Read the card master keyed by card number, then confirm
+      *    the card actually belongs to the account that was entered
+      *    (when an account id was entered at all).
+      ******************************************************************
+           MOVE CC-CARD-NUM-N             TO WS-CARD-RID-FLD
+           EXEC CICS READ
+                     DATASET   ('CARDDAT')
+                     INTO      (CARD-RECORD)
+                     RIDFLD    (WS-CARD-RID-FLD)
+                     KEYLENGTH (16)
+                     RESP      (WS-RESP-CD)
+           END-EXEC
+           EVALUATE WS-RESP-CD
+               WHEN DFHRESP(NORMAL)
+                   IF CC-ACCT-ID-N NOT = ZEROS
+                  AND CARD-ACCT-ID NOT = CC-ACCT-ID-N
+                       PERFORM 9100-CARD-NOT-FOUND
+                          THRU 9100-CARD-NOT-FOUND-EXIT
+                   ELSE
+                       IF CC-STATUS-FILTER NOT = SPACES
+                      AND CARD-ACTIVE-STATUS NOT = CC-STATUS-FILTER
+                           PERFORM 9100-CARD-NOT-FOUND
+                              THRU 9100-CARD-NOT-FOUND-EXIT
+                       ELSE
+                           MOVE CARD-ACCT-ID   TO CC-ACCT-ID-N
+                           PERFORM 9200-SHOW-CARD-STATUS
+                              THRU 9200-SHOW-CARD-STATUS-EXIT
+                       END-IF
+                   END-IF
+               WHEN DFHRESP(NOTFND)
+                   PERFORM 9100-CARD-NOT-FOUND
+                      THRU 9100-CARD-NOT-FOUND-EXIT
+               WHEN OTHER
+                   SET INPUT-ERROR        TO TRUE
+                   MOVE 'CARD MASTER FILE ERROR - SEE SUPPORT'
+                                           TO WS-MSG
+                   MOVE WS-MSG            TO CCRDSLAO-ERRMSGO
+           END-EVALUATE
+       9000-READ-DATA-EXIT.
+           EXIT.
+      ******************************************************************
+      *
+      *    CARD NOT FOUND SECTION
+      *
+      ******************************************************************
+       9100-CARD-NOT-FOUND.
+           SET INPUT-ERROR                TO TRUE
+           MOVE 'ACCOUNT/CARD COMBINATION NOT FOUND'
+                                           TO WS-MSG
+           MOVE WS-MSG                    TO CCRDSLAO-ERRMSGO
+           MOVE ZEROS                     TO CC-ACCT-ID-N
+                                              CC-CARD-NUM-N
+           MOVE SPACES                    TO CCRDSLAO-CRDSTATUS
+                                              CCRDSLAO-CRDEXPIRY
+       9100-CARD-NOT-FOUND-EXIT.
+           EXIT.
+      ******************************************************************
+      *
+      *    SHOW CARD STATUS SECTION
+      *    Populates the status and expiration date shown on the
+      *    selection screen once the card has been found.
+      *
+      ******************************************************************
+       9200-SHOW-CARD-STATUS.
+           IF CARD-ACTIVE-YES
+               MOVE 'ACTIVE'               TO CCRDSLAO-CRDSTATUS
+           ELSE
+               MOVE 'INACTIVE'             TO CCRDSLAO-CRDSTATUS
+           END-IF
+           MOVE CARD-EXPIRY-MONTH          TO WS-EXPIRY-MM
+           MOVE CARD-EXPIRY-YEAR           TO WS-EXPIRY-YYYY
+           MOVE WS-EXPIRY-DISPLAY          TO CCRDSLAO-CRDEXPIRY
+       9200-SHOW-CARD-STATUS-EXIT.
+           EXIT.
       ******************************************************************        
       *                                                                          
       *    RETURN SECTION                                                         
