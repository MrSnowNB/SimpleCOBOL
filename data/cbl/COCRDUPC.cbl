@@ -37,8 +37,24 @@
       ******************************************************************        
       * COPY BOOKS - WORKING STORAGE                                             
       ******************************************************************        
-           COPY COCOM01Y.                                                        
-           COPY COCRDUPI.                                                        
+           COPY COCOM01Y.
+      ******************************************************************
+      *    STATE CARRIED ACROSS PSEUDO-CONVERSATIONAL TASKS
+      *    Overlays the commarea's spare context area so that the
+      *    fetched-card key, its optimistic-lock stamp, and its status
+      *    display survive from the task that fetches the card to the
+      *    later task that receives the operator's edited input.
+      ******************************************************************
+       05  WS-CCUP-PERSIST REDEFINES CDEMO-PGM-CONTEXT-AREA.
+           10 CCUP-CA-DETAILS-FLAG     PIC X(01).
+              88 CCUP-CA-DETAILS-FETCHED     VALUE '1'.
+              88 CCUP-CA-DETAILS-NOT-FETCHED VALUE '0'.
+           10 CCUP-CA-ACCT-ID          PIC 9(11).
+           10 CCUP-CA-CARD-NUM         PIC 9(16).
+           10 CCUP-CA-LAST-CHANGED-TS  PIC X(26).
+           10 CCUP-CA-STATUS-DISP      PIC X(08).
+           10 FILLER                   PIC X(02).
+           COPY COCRDUPI.
            COPY COTTL01Y.                                                        
            COPY CSDAT01Y.                                                        
            COPY CSMSG01Y.                                                        
@@ -47,8 +63,10 @@
            COPY DFHBMSCA.                                                        
            COPY CVACT01Y.                                                        
            COPY CVACT03Y.                                                        
-           COPY CVCRD01Y.                                                        
-      ******************************************************************        
+           COPY CVCRD01Y.
+           COPY CVAUD01Y.
+           COPY CVRCV01Y.
+      ******************************************************************
       *    CONSTANTS                                                              
       ******************************************************************        
        01  WS-CONSTANTS.                                                         
@@ -65,19 +83,16 @@
            05 INPUT-FLAG          PIC X(1).                                      
               88 INPUT-OK         VALUE '0'.                                     
               88 INPUT-ERROR      VALUE '1'.                                     
-           05 FLG-ACCTFILTER-ISVALID  PIC X(1) VALUE '0'.                      
-              88 FLG-ACCTFILTER-ISVALID   VALUE '1'.                            
-              88 FLG-ACCTFILTER-NOT-OK    VALUE '0'.                            
-           05 FLG-CARDFILTER-ISVALID  PIC X(1) VALUE '0'.                      
-              88 FLG-CARDFILTER-ISVALID   VALUE '1'.                            
-              88 FLG-CARDFILTER-NOT-OK    VALUE '0'.                            
-           05 CCUP-DETAILS-FLAG   PIC X(1) VALUE '0'.                           
-              88 CCUP-DETAILS-FETCHED     VALUE '1'.                            
-              88 CCUP-DETAILS-NOT-FETCHED VALUE '0'.                            
-           05 CCUP-SHOW-FLAG      PIC X(1) VALUE '0'.                           
-              88 CCUP-SHOW-DETAILS        VALUE '1'.                            
-              88 CCUP-HIDE-DETAILS        VALUE '0'.                            
-           05 CCUP-CHANGES-FLAG   PIC X(1) VALUE '0'.                           
+           05 FLG-ACCTFILTER-FLAG     PIC X(1) VALUE '0'.
+              88 FLG-ACCTFILTER-ISVALID   VALUE '1'.
+              88 FLG-ACCTFILTER-NOT-OK    VALUE '0'.
+           05 FLG-CARDFILTER-FLAG     PIC X(1) VALUE '0'.
+              88 FLG-CARDFILTER-ISVALID   VALUE '1'.
+              88 FLG-CARDFILTER-NOT-OK    VALUE '0'.
+           05 CCUP-DETAILS-FLAG   PIC X(1) VALUE '0'.
+              88 CCUP-DETAILS-FETCHED     VALUE '1'.
+              88 CCUP-DETAILS-NOT-FETCHED VALUE '0'.
+           05 CCUP-CHANGES-FLAG   PIC X(1) VALUE '0'.
               88 CCUP-CHANGES-OKAYED-AND-DONE  VALUE '1'.                       
               88 CCUP-CHANGES-FAILED            VALUE '2'.                      
               88 CCUP-CHANGES-NOT-DONE          VALUE '0'.                      
@@ -104,11 +119,47 @@
       ******************************************************************        
       *    PROGRAM OUTPUT AREA                                                    
       ******************************************************************        
-       01  WS-CC-DATA.                                                           
-           05 CC-ACCT-ID-N        PIC 9(11) VALUE ZEROS.                        
-           05 CC-CARD-NUM-N       PIC 9(16) VALUE ZEROS.                        
-      ******************************************************************        
-       LINKAGE SECTION.                                                          
+       01  WS-CC-DATA.
+           05 CC-ACCT-ID-N        PIC 9(11) VALUE ZEROS.
+           05 CC-CARD-NUM-N       PIC 9(16) VALUE ZEROS.
+           05 CC-FETCHED-CARD-NUM-N PIC 9(16) VALUE ZEROS.
+           05 CC-EXPIRY-MONTH-N   PIC 9(02) VALUE ZEROS.
+           05 CC-EXPIRY-YEAR-N    PIC 9(04) VALUE ZEROS.
+           05 CC-LAST-CHANGED-TS  PIC X(26) VALUE SPACES.
+           05 CC-STATUS-DISP      PIC X(08) VALUE SPACES.
+      ******************************************************************
+      *    CARD MASTER FILE KEY                                          *
+      ******************************************************************
+       01  WS-CARD-RID-FLD        PIC X(16) VALUE SPACES.
+      ******************************************************************
+      *    AUDIT TRAIL WORK AREA                                          *
+      ******************************************************************
+       01  WS-AUDIT-WORK.
+           05 WS-AUDIT-BEFORE      PIC X(148) VALUE SPACES.
+           05 WS-AUDIT-RID-FLD     PIC X(53)  VALUE SPACES.
+           05 WS-AUD-TRAN-TYPE     PIC X(01)  VALUE SPACES.
+      ******************************************************************
+      *    CHECKPOINT/RESTART RECOVERY WORK AREA                         *
+      ******************************************************************
+       01  WS-RECOVERY-WORK.
+           05 WS-RCV-QUEUE         PIC X(08) VALUE SPACES.
+           05 WS-RCV-ITEM-LEN      PIC S9(04) COMP.
+           05 WS-RCV-FLAG          PIC X(01) VALUE '0'.
+              88 WS-RECOVERY-FOUND     VALUE '1'.
+              88 WS-RECOVERY-NOT-FOUND VALUE '0'.
+      ******************************************************************
+      *    CARD NUMBER CHECK-DIGIT (LUHN) WORK AREA                      *
+      ******************************************************************
+       01  WS-LUHN-WORK.
+           05 WS-LUHN-IDX          PIC 9(02) COMP.
+           05 WS-LUHN-DIGIT        PIC 9(01).
+           05 WS-LUHN-DOUBLE       PIC 9(02).
+           05 WS-LUHN-SUM          PIC 9(03) VALUE ZEROS.
+           05 WS-LUHN-DIGITS       PIC 9(16).
+           05 WS-LUHN-DIGITS-R REDEFINES WS-LUHN-DIGITS.
+              10 WS-LUHN-DIGIT-TAB PIC 9(01) OCCURS 16 TIMES.
+      ******************************************************************
+       LINKAGE SECTION.
       ******************************************************************        
        01  DFHCOMMAREA.                                                          
            05 LK-COMMAREA         PIC X(1000).                                  
@@ -131,9 +182,18 @@
       ******************************************************************        
       *    Move the COMMAREA to Working Storage                                   
       ******************************************************************        
-           MOVE DFHCOMMAREA        TO CARDDEMO-COMMAREA                         
-      ******************************************************************        
-      *    Check the last mapset and map                                          
+           MOVE DFHCOMMAREA        TO CARDDEMO-COMMAREA
+      ******************************************************************
+      *    Load the state carried in the commarea's context area into
+      *    the working-storage fields used throughout this program
+      ******************************************************************
+           MOVE CCUP-CA-DETAILS-FLAG     TO CCUP-DETAILS-FLAG
+           MOVE CCUP-CA-ACCT-ID          TO CC-ACCT-ID-N
+           MOVE CCUP-CA-CARD-NUM         TO CC-FETCHED-CARD-NUM-N
+           MOVE CCUP-CA-LAST-CHANGED-TS  TO CC-LAST-CHANGED-TS
+           MOVE CCUP-CA-STATUS-DISP      TO CC-STATUS-DISP
+      ******************************************************************
+      *    Check the last mapset and map
       ******************************************************************        
            IF  NOT CDEMO-LAST-MAPSET-VALID OR                                    
                NOT CDEMO-LAST-MAP-VALID                                          
@@ -190,49 +250,50 @@
                          COMMAREA(CARDDEMO-COMMAREA)                             
                     END-EXEC                                                     
       ******************************************************************        
-      *       USER CAME FROM CREDIT CARD LIST SCREEN                            
-      *            TYPE A CFG FIX: two plain WHENs + single nested IF/END-IF    
-      *            TYPE B CFG FIX (B1): GO TO COMMON-RETURN -> PERFORM          
-      ******************************************************************        
-               WHEN CDEMO-PGM-ENTER                                              
-               WHEN CCARD-AID-PFK12                                              
-                   IF CDEMO-FROM-PROGRAM  EQUAL LIT-CCLISTPGM                   
-                          SET CDEMO-PGM-REENTER    TO TRUE                       
-                          SET INPUT-OK             TO TRUE                       
-                          SET FLG-ACCTFILTER-ISVALID  TO TRUE                   
-                          SET FLG-CARDFILTER-ISVALID  TO TRUE                   
-                          MOVE CDEMO-ACCT-ID       TO CC-ACCT-ID-N              
-                          MOVE CDEMO-CARD-NUM      TO CC-CARD-NUM-N             
-                          PERFORM 9000-READ-DATA                                 
-                             THRU 9000-READ-DATA-EXIT                            
-                          SET CCUP-SHOW-DETAILS TO TRUE                          
-                          PERFORM 3000-SEND-MAP                                  
-                             THRU 3000-SEND-MAP-EXIT                             
-                          PERFORM COMMON-RETURN                                  
-                   END-IF                                                        
-      ******************************************************************        
-      *       FRESH ENTRY INTO PROGRAM                                           
-      *            ASK THE USER FOR THE KEYS TO FETCH CARD TO BE UPDATED        
-      *            TYPE A CFG FIX (Rule 3): split two compound WHEN..AND        
-      *            with different guards into separate WHEN + nested IF/END-IF  
-      *            Body extracted to 3001-INIT-AND-SHOW-MAP paragraph           
-      ******************************************************************        
+      *       USER CAME FROM CREDIT CARD LIST SCREEN
+      ******************************************************************
+               WHEN CDEMO-PGM-ENTER
+               WHEN CCARD-AID-PFK12
+                   IF CDEMO-FROM-PROGRAM  EQUAL LIT-CCLISTPGM
+                          SET CDEMO-PGM-REENTER    TO TRUE
+                          SET INPUT-OK             TO TRUE
+                          SET FLG-ACCTFILTER-ISVALID  TO TRUE
+                          SET FLG-CARDFILTER-ISVALID  TO TRUE
+                          MOVE CDEMO-ACCT-ID       TO CC-ACCT-ID-N
+                          MOVE CDEMO-CARD-NUM      TO CC-CARD-NUM-N
+                          PERFORM 9000-READ-DATA
+                             THRU 9000-READ-DATA-EXIT
+                          IF WS-RESP-CD = DFHRESP(NORMAL)
+                              SET CCUP-DETAILS-FETCHED TO TRUE
+                              PERFORM 8100-WRITE-CHECKPOINT
+                                 THRU 8100-WRITE-CHECKPOINT-EXIT
+                          ELSE
+                              SET CCUP-DETAILS-NOT-FETCHED TO TRUE
+                          END-IF
+                          PERFORM 3000-SEND-MAP
+                             THRU 3000-SEND-MAP-EXIT
+                          PERFORM COMMON-RETURN
+                   END-IF
+      ******************************************************************        
+      *       FRESH ENTRY INTO PROGRAM
+      *            ASK THE USER FOR THE KEYS TO FETCH CARD TO BE UPDATED
+      ******************************************************************
                WHEN CCUP-DETAILS-NOT-FETCHED                                    
                    IF CDEMO-PGM-ENTER                                            
                        PERFORM 3001-INIT-AND-SHOW-MAP                           
                            THRU 3001-INIT-AND-SHOW-MAP-EXIT                     
                    END-IF                                                        
-               WHEN CDEMO-FROM-PROGRAM   EQUAL LIT-MENUPGM                      
-                   IF NOT CDEMO-PGM-REENTER                                     
+               WHEN CDEMO-FROM-PROGRAM   EQUAL LIT-MENUPGM
+                AND CCUP-DETAILS-NOT-FETCHED
+                   IF NOT CDEMO-PGM-REENTER
                        PERFORM 3001-INIT-AND-SHOW-MAP                           
                            THRU 3001-INIT-AND-SHOW-MAP-EXIT                     
                    END-IF                                                        
       ******************************************************************        
-      *       CARD DATA CHANGES REVIEWED, OKAYED AND DONE SUCESSFULLY           
-      *            RESET THE SEARCH KEYS                                        
-      *            ASK THE USER FOR FRESH SEARCH CRITERIA                       
-      *            TYPE B CFG FIX (B2): GO TO COMMON-RETURN -> PERFORM          
-      ******************************************************************        
+      *       CARD DATA CHANGES REVIEWED, OKAYED AND DONE SUCESSFULLY
+      *            RESET THE SEARCH KEYS
+      *            ASK THE USER FOR FRESH SEARCH CRITERIA
+      ******************************************************************
                WHEN CCUP-CHANGES-OKAYED-AND-DONE                                
                WHEN CCUP-CHANGES-FAILED                                          
                     INITIALIZE WS-THIS-PROGCOMMAREA                              
@@ -245,37 +306,51 @@
                     SET CCUP-DETAILS-NOT-FETCHED   TO TRUE                       
                     PERFORM COMMON-RETURN                                        
       ******************************************************************        
-      *       PROCESSING USER INPUT FOR CARD UPDATE                             
-      *            TYPE A CFG FIX (Rule 1): plain WHEN + nested IF/END-IF      
-      *            TYPE B CFG FIX (B1a/B1b): GO TO COMMON-RETURN -> PERFORM    
-      ******************************************************************        
-               WHEN CCUP-DETAILS-FETCHED                                         
-                   IF CDEMO-PGM-REENTER                                         
-                       PERFORM 2000-PROCESS-INPUTS                               
-                          THRU 2000-PROCESS-INPUTS-EXIT                          
-                       IF INPUT-ERROR                                            
-                           PERFORM 3000-SEND-MAP                                 
-                              THRU 3000-SEND-MAP-EXIT                            
-                           PERFORM COMMON-RETURN                                 
-                       END-IF                                                    
-                       PERFORM 5000-UPDATE-RECORD                                
-                          THRU 5000-UPDATE-RECORD-EXIT                           
-                       PERFORM 3000-SEND-MAP                                     
-                          THRU 3000-SEND-MAP-EXIT                                
-                       PERFORM COMMON-RETURN                                     
-                   END-IF                                                        
-               WHEN OTHER                                                        
-      *            TYPE B CFG FIX (B2): GO TO COMMON-RETURN -> PERFORM          
-                    MOVE 'UNEXPECTED STATE' TO WS-MSG                           
+      *       PROCESSING USER INPUT FOR CARD UPDATE
+      ******************************************************************
+               WHEN CCUP-DETAILS-FETCHED
+                   IF CDEMO-PGM-REENTER
+                       PERFORM 2000-PROCESS-INPUTS
+                          THRU 2000-PROCESS-INPUTS-EXIT
+                       IF INPUT-ERROR
+                           PERFORM 3000-SEND-MAP
+                              THRU 3000-SEND-MAP-EXIT
+                           PERFORM COMMON-RETURN
+                       END-IF
+                       IF CDEMO-USRTYP-USER
+                         MOVE 'VIEW ONLY - CONTACT SUPERVISOR TO UPDATE'
+                                 TO WS-MSG
+                           PERFORM 3000-SEND-MAP
+                              THRU 3000-SEND-MAP-EXIT
+                           PERFORM COMMON-RETURN
+                       END-IF
+                       PERFORM 5000-UPDATE-RECORD
+                          THRU 5000-UPDATE-RECORD-EXIT
+                       PERFORM 3000-SEND-MAP
+                          THRU 3000-SEND-MAP-EXIT
+                       PERFORM COMMON-RETURN
+                   END-IF
+               WHEN OTHER
+                    MOVE 'UNEXPECTED STATE' TO WS-MSG
                     PERFORM 3000-SEND-MAP                                        
                        THRU 3000-SEND-MAP-EXIT                                   
                     PERFORM COMMON-RETURN                                        
            END-EVALUATE                                                          
                                                                                  
-       COMMON-RETURN.                                                            
-           MOVE WS-THIS-PROGCOMMAREA TO DFHCOMMAREA (1:LENGTH OF                
-                                        WS-THIS-PROGCOMMAREA)                   
-           EXEC CICS RETURN                                                      
+       COMMON-RETURN.
+      ******************************************************************
+      *    Save the working-storage state back into the commarea's
+      *    context area so it survives to the next pseudo-conversational
+      *    task
+      ******************************************************************
+           MOVE CCUP-DETAILS-FLAG        TO CCUP-CA-DETAILS-FLAG
+           MOVE CC-ACCT-ID-N             TO CCUP-CA-ACCT-ID
+           MOVE CC-FETCHED-CARD-NUM-N    TO CCUP-CA-CARD-NUM
+           MOVE CC-LAST-CHANGED-TS       TO CCUP-CA-LAST-CHANGED-TS
+           MOVE CC-STATUS-DISP           TO CCUP-CA-STATUS-DISP
+           MOVE WS-THIS-PROGCOMMAREA TO DFHCOMMAREA (1:LENGTH OF
+                                        WS-THIS-PROGCOMMAREA)
+           EXEC CICS RETURN
                 TRANSID (LIT-THISTRANID)                                        
                 COMMAREA(CARDDEMO-COMMAREA)                                      
            END-EXEC.                                                             
@@ -306,10 +381,13 @@
       ******************************************************************        
       *    Move card data to map if details fetched                               
       ******************************************************************        
-           IF CCUP-DETAILS-FETCHED                                               
-               MOVE CC-ACCT-ID-N          TO CCRDUPAD-ACCT-ID                   
-               MOVE CC-CARD-NUM-N         TO CCRDUPAD-CARD-NUM                  
-           END-IF                                                                
+           IF CCUP-DETAILS-FETCHED
+               MOVE CC-ACCT-ID-N          TO CCRDUPAD-ACCT-ID
+               MOVE CC-CARD-NUM-N         TO CCRDUPAD-CARD-NUM
+               MOVE CC-EXPIRY-MONTH-N     TO CCRDUPAD-EXPIRY-MO
+               MOVE CC-EXPIRY-YEAR-N      TO CCRDUPAD-EXPIRY-YR
+               MOVE CC-STATUS-DISP        TO CCRDUPAD-CRDSTATUS
+           END-IF
            MOVE WS-MSG                    TO CCRDUPAD-ERRMSGO                   
       ******************************************************************        
       *    Send map                                                               
@@ -323,20 +401,39 @@
            EXIT.                                                                 
       ******************************************************************        
       *                                                                          
-      *    INIT AND SHOW MAP SECTION                                             
-      *    Extracted from compound WHEN..AND fallthrough (Rule 3 CFG fix)       
-      *    TYPE B CFG FIX (B3): GO TO COMMON-RETURN -> PERFORM                  
-      *                                                                          
-      ******************************************************************        
-       3001-INIT-AND-SHOW-MAP.                                                   
-                    INITIALIZE WS-THIS-PROGCOMMAREA                              
-                    PERFORM 3000-SEND-MAP THRU                                   
-                            3000-SEND-MAP-EXIT                                   
-                    SET CDEMO-PGM-REENTER        TO TRUE                         
-                    SET CCUP-DETAILS-NOT-FETCHED TO TRUE                         
-                    PERFORM COMMON-RETURN                                        
-       3001-INIT-AND-SHOW-MAP-EXIT.                                              
-           EXIT.                                                                 
+      *    INIT AND SHOW MAP SECTION
+      *
+      ******************************************************************
+       3001-INIT-AND-SHOW-MAP.
+           PERFORM 8200-CHECK-RECOVERY
+              THRU 8200-CHECK-RECOVERY-EXIT
+           IF WS-RECOVERY-FOUND
+               INITIALIZE WS-THIS-PROGCOMMAREA
+               MOVE RCV-ACCT-ID         TO CC-ACCT-ID-N
+               MOVE RCV-CARD-NUM        TO CC-CARD-NUM-N
+               PERFORM 9000-READ-DATA
+                  THRU 9000-READ-DATA-EXIT
+               IF WS-RESP-CD = DFHRESP(NORMAL)
+                   SET CCUP-DETAILS-FETCHED TO TRUE
+                   MOVE 'RESUMED PRIOR EDIT - PRESS ENTER'
+                                            TO WS-MSG
+               ELSE
+                   SET CCUP-DETAILS-NOT-FETCHED TO TRUE
+               END-IF
+               PERFORM 3000-SEND-MAP THRU
+                       3000-SEND-MAP-EXIT
+               SET CDEMO-PGM-REENTER    TO TRUE
+               PERFORM COMMON-RETURN
+           ELSE
+               INITIALIZE WS-THIS-PROGCOMMAREA
+               PERFORM 3000-SEND-MAP THRU
+                       3000-SEND-MAP-EXIT
+               SET CDEMO-PGM-REENTER        TO TRUE
+               SET CCUP-DETAILS-NOT-FETCHED TO TRUE
+               PERFORM COMMON-RETURN
+           END-IF
+       3001-INIT-AND-SHOW-MAP-EXIT.
+           EXIT.
       ******************************************************************        
       *                                                                          
       *    PROCESS INPUTS SECTION                                                 
@@ -353,37 +450,356 @@
       ******************************************************************        
       *    Validate inputs                                                        
       ******************************************************************        
-           SET INPUT-OK TO TRUE                                                  
-           IF CCRDUPAI-CARD-NUM-L > 0                                           
-               MOVE CCRDUPAI-CARD-NUM-D   TO CC-CARD-NUM-N                     
-           ELSE                                                                  
-               SET INPUT-ERROR TO TRUE                                           
-               MOVE 'CARD NUMBER MUST BE ENTERED'                                
-                                           TO WS-MSG                            
-           END-IF                                                                
-       2000-PROCESS-INPUTS-EXIT.                                                 
-           EXIT.                                                                 
+           SET INPUT-OK TO TRUE
+           IF CCRDUPAI-CARD-NUM-L > 0
+               MOVE CCRDUPAI-CARD-NUM-D   TO CC-CARD-NUM-N
+               PERFORM 2100-EDIT-CARD-NUM
+                  THRU 2100-EDIT-CARD-NUM-EXIT
+               IF INPUT-OK
+              AND CC-CARD-NUM-N NOT = CC-FETCHED-CARD-NUM-N
+                   SET INPUT-ERROR            TO TRUE
+                   MOVE 'CARD NUMBER CANNOT BE CHANGED HERE'
+                                               TO WS-MSG
+               END-IF
+           ELSE
+               SET INPUT-ERROR TO TRUE
+               MOVE 'CARD NUMBER MUST BE ENTERED'
+                                           TO WS-MSG
+           END-IF
+           IF INPUT-OK
+               PERFORM 2200-EDIT-EXPIRY-DATE
+                  THRU 2200-EDIT-EXPIRY-DATE-EXIT
+           END-IF
+       2000-PROCESS-INPUTS-EXIT.
+           EXIT.
+      ******************************************************************
+      *
+      *    EDIT CARD NUMBER (LUHN CHECK-DIGIT) SECTION
+      *
+      ******************************************************************
+       2100-EDIT-CARD-NUM.
+           IF CC-CARD-NUM-N = ZEROS
+               SET INPUT-ERROR                TO TRUE
+               MOVE 'CARD NUMBER MUST BE ENTERED'
+                                               TO WS-MSG
+           ELSE
+               MOVE CC-CARD-NUM-N              TO WS-LUHN-DIGITS
+               MOVE ZEROS                      TO WS-LUHN-SUM
+               PERFORM 2110-LUHN-DIGIT
+                  VARYING WS-LUHN-IDX FROM 16 BY -1
+                    UNTIL WS-LUHN-IDX < 1
+               IF FUNCTION MOD(WS-LUHN-SUM, 10) NOT = 0
+                   SET INPUT-ERROR            TO TRUE
+                   MOVE 'CARD NUMBER FAILS CHECKSUM VALIDATION'
+                                               TO WS-MSG
+               END-IF
+           END-IF
+       2100-EDIT-CARD-NUM-EXIT.
+           EXIT.
+      ******************************************************************
+      *    One Luhn digit: every second digit counting from the
+      *    rightmost (the check digit itself, never doubled) is
+      *    doubled and re-summed if the double exceeds 9.
+      ******************************************************************
+       2110-LUHN-DIGIT.
+           MOVE WS-LUHN-DIGIT-TAB(WS-LUHN-IDX) TO WS-LUHN-DIGIT
+           IF FUNCTION MOD(WS-LUHN-IDX, 2) = 1
+               COMPUTE WS-LUHN-DOUBLE = WS-LUHN-DIGIT * 2
+               IF WS-LUHN-DOUBLE > 9
+                   COMPUTE WS-LUHN-DOUBLE = WS-LUHN-DOUBLE - 9
+               END-IF
+               ADD WS-LUHN-DOUBLE              TO WS-LUHN-SUM
+           ELSE
+               ADD WS-LUHN-DIGIT                TO WS-LUHN-SUM
+           END-IF.
+      ******************************************************************
+      *
+      *    EDIT EXPIRATION DATE SECTION
+      *
+      ******************************************************************
+       2200-EDIT-EXPIRY-DATE.
+           IF CCRDUPAI-EXPIRY-MO-L > 0 AND CCRDUPAI-EXPIRY-YR-L > 0
+               MOVE CCRDUPAI-EXPIRY-MO-D   TO CC-EXPIRY-MONTH-N
+               MOVE CCRDUPAI-EXPIRY-YR-D   TO CC-EXPIRY-YEAR-N
+               IF CC-EXPIRY-MONTH-N < 1 OR CC-EXPIRY-MONTH-N > 12
+                   SET INPUT-ERROR             TO TRUE
+                   MOVE 'EXPIRATION MONTH MUST BE 01 THRU 12'
+                                               TO WS-MSG
+               ELSE
+                   MOVE FUNCTION CURRENT-DATE  TO WS-CURDATE-DATA
+                   IF CC-EXPIRY-YEAR-N < WS-CURDATE-YEAR
+                      OR (CC-EXPIRY-YEAR-N = WS-CURDATE-YEAR AND
+                          CC-EXPIRY-MONTH-N < WS-CURDATE-MONTH)
+                       SET INPUT-ERROR         TO TRUE
+                       MOVE 'EXPIRATION DATE HAS ALREADY PASSED'
+                                               TO WS-MSG
+                   END-IF
+               END-IF
+           END-IF
+       2200-EDIT-EXPIRY-DATE-EXIT.
+           EXIT.
       ******************************************************************        
       *                                                                          
       *    READ DATA SECTION                                                      
       *                                                                          
       ******************************************************************        
-       9000-READ-DATA.                                                           
-           MOVE CDEMO-ACCT-ID             TO CC-ACCT-ID-N                       
-           MOVE CDEMO-CARD-NUM            TO CC-CARD-NUM-N                      
-       9000-READ-DATA-EXIT.                                                      
-           EXIT.                                                                 
+       9000-READ-DATA.
+      ******************************************************************
+      *    Fetch the card so the last-changed timestamp on file can be
+      *    carried forward in WS-CC-DATA; 5000-UPDATE-RECORD re-checks
+      *    it at REWRITE time to catch a concurrent update by another
+      *    terminal (optimistic locking). The key is set by the caller
+      *    in CC-ACCT-ID-N/CC-CARD-NUM-N before this paragraph runs -
+      *    it may come from the commarea (fresh entry from the list
+      *    screen) or from a restored checkpoint (recovery), so it is
+      *    not re-derived here.
+      ******************************************************************
+           MOVE CC-CARD-NUM-N             TO WS-CARD-RID-FLD
+           EXEC CICS READ
+                     DATASET   ('CARDDAT')
+                     INTO      (CARD-RECORD)
+                     RIDFLD    (WS-CARD-RID-FLD)
+                     KEYLENGTH (16)
+                     RESP      (WS-RESP-CD)
+           END-EXEC
+           EVALUATE WS-RESP-CD
+               WHEN DFHRESP(NORMAL)
+                   MOVE CARD-EXPIRY-MONTH     TO CC-EXPIRY-MONTH-N
+                   MOVE CARD-EXPIRY-YEAR      TO CC-EXPIRY-YEAR-N
+                   MOVE CARD-LAST-CHANGED-TS  TO CC-LAST-CHANGED-TS
+                   MOVE CC-CARD-NUM-N         TO CC-FETCHED-CARD-NUM-N
+                   PERFORM 9100-SET-STATUS-DISPLAY
+                      THRU 9100-SET-STATUS-DISPLAY-EXIT
+               WHEN DFHRESP(NOTFND)
+                   MOVE 'ACCOUNT/CARD COMBINATION NOT FOUND'
+                                           TO WS-MSG
+               WHEN OTHER
+                   MOVE 'CARD MASTER FILE ERROR - SEE SUPPORT'
+                                           TO WS-MSG
+           END-EVALUATE
+       9000-READ-DATA-EXIT.
+           EXIT.
+      ******************************************************************
+      *
+      *    SET STATUS DISPLAY SECTION
+      *    Translates the card's active-status byte into the same
+      *    ACTIVE/INACTIVE wording shown on the selection screen.
+      *
+      ******************************************************************
+       9100-SET-STATUS-DISPLAY.
+           IF CARD-ACTIVE-YES
+               MOVE 'ACTIVE'    TO CC-STATUS-DISP
+           ELSE
+               MOVE 'INACTIVE'  TO CC-STATUS-DISP
+           END-IF
+       9100-SET-STATUS-DISPLAY-EXIT.
+           EXIT.
       ******************************************************************        
       *                                                                          
       *    UPDATE RECORD SECTION                                                  
       *                                                                          
       ******************************************************************        
-       5000-UPDATE-RECORD.                                                       
-           MOVE CC-CARD-NUM-N             TO CDEMO-CARD-NUM                     
-       5000-UPDATE-RECORD-EXIT.                                                  
-           EXIT.                                                                 
-      ******************************************************************        
-      *                                                                          
+       5000-UPDATE-RECORD.
+      ******************************************************************
+      *    Re-read the card for update under its own keyed lock, then
+      *    REWRITE it. CCUP-CHANGES-OKAYED-AND-DONE is only set once
+      *    the REWRITE itself has come back NORMAL - if either the
+      *    READ UPDATE or the REWRITE fails, the operator is routed to
+      *    CCUP-CHANGES-FAILED instead of a false success message.
+      ******************************************************************
+           MOVE CC-CARD-NUM-N             TO WS-CARD-RID-FLD
+           EXEC CICS READ
+                     DATASET   ('CARDDAT')
+                     INTO      (CARD-RECORD)
+                     RIDFLD    (WS-CARD-RID-FLD)
+                     KEYLENGTH (16)
+                     UPDATE
+                     RESP      (WS-RESP-CD)
+           END-EXEC
+           IF WS-RESP-CD NOT = DFHRESP(NORMAL)
+               SET CCUP-CHANGES-FAILED     TO TRUE
+               MOVE 'UNABLE TO READ CARD FOR UPDATE'
+                                           TO WS-MSG
+               MOVE SPACES                 TO WS-AUDIT-BEFORE
+               MOVE SPACES                 TO CARD-RECORD
+               MOVE 'F'                    TO WS-AUD-TRAN-TYPE
+               PERFORM 5100-WRITE-AUDIT-RECORD
+                  THRU 5100-WRITE-AUDIT-RECORD-EXIT
+           ELSE
+               IF CARD-LAST-CHANGED-TS NOT = CC-LAST-CHANGED-TS
+                   SET CCUP-CHANGES-FAILED TO TRUE
+                   MOVE 'RECORD CHANGED - RE-DISPLAY AND RETRY'
+                                           TO WS-MSG
+                   MOVE CARD-RECORD        TO WS-AUDIT-BEFORE
+                   MOVE 'F'                TO WS-AUD-TRAN-TYPE
+                   PERFORM 5100-WRITE-AUDIT-RECORD
+                      THRU 5100-WRITE-AUDIT-RECORD-EXIT
+               ELSE
+                   PERFORM 9100-SET-STATUS-DISPLAY
+                      THRU 9100-SET-STATUS-DISPLAY-EXIT
+                   MOVE CARD-RECORD        TO WS-AUDIT-BEFORE
+                   MOVE CC-CARD-NUM-N      TO CARD-NUM
+                   IF CC-EXPIRY-MONTH-N NOT = ZEROS
+                       MOVE CC-EXPIRY-MONTH-N  TO CARD-EXPIRY-MONTH
+                       MOVE CC-EXPIRY-YEAR-N   TO CARD-EXPIRY-YEAR
+                   END-IF
+                   MOVE FUNCTION CURRENT-DATE TO CARD-LAST-CHANGED-TS
+                   EXEC CICS REWRITE
+                             DATASET   ('CARDDAT')
+                             FROM      (CARD-RECORD)
+                             RESP      (WS-RESP-CD)
+                   END-EXEC
+                   IF WS-RESP-CD = DFHRESP(NORMAL)
+                       SET CCUP-CHANGES-OKAYED-AND-DONE TO TRUE
+                       MOVE CC-CARD-NUM-N  TO CDEMO-CARD-NUM
+                       MOVE 'CARD NUMBER UPDATED SUCCESSFULLY'
+                                           TO WS-MSG
+                       MOVE 'U'            TO WS-AUD-TRAN-TYPE
+                       PERFORM 5100-WRITE-AUDIT-RECORD
+                          THRU 5100-WRITE-AUDIT-RECORD-EXIT
+                   ELSE
+                       SET CCUP-CHANGES-FAILED TO TRUE
+                       MOVE 'UNABLE TO UPDATE CARD - CHANGES NOT SAVED'
+                                           TO WS-MSG
+                       MOVE 'F'            TO WS-AUD-TRAN-TYPE
+                       PERFORM 5100-WRITE-AUDIT-RECORD
+                          THRU 5100-WRITE-AUDIT-RECORD-EXIT
+                   END-IF
+               END-IF
+           END-IF
+           PERFORM 8300-DELETE-CHECKPOINT
+              THRU 8300-DELETE-CHECKPOINT-EXIT
+       5000-UPDATE-RECORD-EXIT.
+           EXIT.
+      ******************************************************************
+      *
+      *    WRITE AUDIT RECORD SECTION
+      *    Logs the before/after image of every completed or rejected
+      *    card update attempt to the audit trail file, keyed by
+      *    account + card + the timestamp of the attempt itself.
+      *
+      ******************************************************************
+       5100-WRITE-AUDIT-RECORD.
+           MOVE CC-ACCT-ID-N               TO AUD-ACCT-ID
+           MOVE CC-CARD-NUM-N              TO AUD-CARD-NUM
+           MOVE FUNCTION CURRENT-DATE      TO AUD-TIMESTAMP
+           MOVE CDEMO-USER-ID              TO AUD-USER-ID
+           MOVE WS-AUD-TRAN-TYPE           TO AUD-TRAN-TYPE
+           MOVE WS-AUDIT-BEFORE            TO AUD-BEFORE-IMAGE
+           MOVE CARD-RECORD                TO AUD-AFTER-IMAGE
+           MOVE AUD-KEY                    TO WS-AUDIT-RID-FLD
+           EXEC CICS WRITE
+                     DATASET   ('CARDAUD')
+                     FROM      (CARD-AUDIT-RECORD)
+                     RIDFLD    (WS-AUDIT-RID-FLD)
+                     KEYLENGTH (53)
+                     RESP      (WS-RESP-CD)
+           END-EXEC
+           IF WS-RESP-CD NOT = DFHRESP(NORMAL)
+               MOVE 'CARD UPDATED BUT AUDIT LOG WRITE FAILED'
+                                           TO WS-MSG
+           END-IF
+       5100-WRITE-AUDIT-RECORD-EXIT.
+           EXIT.
+      ******************************************************************
+      *
+      *    WRITE CHECKPOINT SECTION
+      *    Saves the account/card currently being edited to a per-user
+      *    temporary storage queue, so the edit can be offered back to
+      *    the operator if the terminal session is broken before the
+      *    update is completed or abandoned.
+      *
+      ******************************************************************
+       8100-WRITE-CHECKPOINT.
+           PERFORM 8400-BUILD-RCV-QUEUE-NAME
+              THRU 8400-BUILD-RCV-QUEUE-NAME-EXIT
+           MOVE CDEMO-USER-ID              TO RCV-USER-ID
+           MOVE CC-ACCT-ID-N               TO RCV-ACCT-ID
+           MOVE CC-CARD-NUM-N              TO RCV-CARD-NUM
+           MOVE '1'                        TO RCV-DETAILS-FLAG
+           MOVE FUNCTION CURRENT-DATE      TO WS-CURDATE-DATA
+           MOVE WS-CURDATE-YEAR            TO RCV-TS-YEAR
+           MOVE WS-CURDATE-MONTH           TO RCV-TS-MONTH
+           MOVE WS-CURDATE-DAY             TO RCV-TS-DAY
+           MOVE WS-CURDATE-HOURS           TO RCV-TS-HOURS
+           MOVE WS-CURDATE-MINS            TO RCV-TS-MINS
+           MOVE WS-CURDATE-SECS            TO RCV-TS-SECS
+           EXEC CICS WRITEQ TS
+                     QUEUE  (WS-RCV-QUEUE)
+                     FROM   (CARD-RECOVERY-RECORD)
+                     LENGTH (LENGTH OF CARD-RECOVERY-RECORD)
+                     MAIN
+                     RESP   (WS-RESP-CD)
+           END-EXEC
+           IF WS-RESP-CD NOT = DFHRESP(NORMAL)
+               MOVE 'UNABLE TO SAVE RECOVERY CHECKPOINT'
+                                           TO WS-MSG
+           END-IF
+       8100-WRITE-CHECKPOINT-EXIT.
+           EXIT.
+      ******************************************************************
+      *
+      *    CHECK RECOVERY SECTION
+      *    Looks for a checkpoint left behind by a broken session for
+      *    this user. Only offered back within the recovery window -
+      *    the same calendar day the checkpoint was written.
+      *
+      ******************************************************************
+       8200-CHECK-RECOVERY.
+           SET WS-RECOVERY-NOT-FOUND       TO TRUE
+           PERFORM 8400-BUILD-RCV-QUEUE-NAME
+              THRU 8400-BUILD-RCV-QUEUE-NAME-EXIT
+           MOVE LENGTH OF CARD-RECOVERY-RECORD TO WS-RCV-ITEM-LEN
+           EXEC CICS READQ TS
+                     QUEUE  (WS-RCV-QUEUE)
+                     INTO   (CARD-RECOVERY-RECORD)
+                     LENGTH (WS-RCV-ITEM-LEN)
+                     ITEM   (1)
+                     RESP   (WS-RESP-CD)
+           END-EXEC
+           IF WS-RESP-CD = DFHRESP(NORMAL)
+               MOVE FUNCTION CURRENT-DATE  TO WS-CURDATE-DATA
+               IF RCV-DETAILS-FLAG = '1'
+              AND RCV-TS-YEAR  = WS-CURDATE-YEAR
+              AND RCV-TS-MONTH = WS-CURDATE-MONTH
+              AND RCV-TS-DAY   = WS-CURDATE-DAY
+                   SET WS-RECOVERY-FOUND   TO TRUE
+               ELSE
+                   PERFORM 8300-DELETE-CHECKPOINT
+                      THRU 8300-DELETE-CHECKPOINT-EXIT
+               END-IF
+           END-IF
+       8200-CHECK-RECOVERY-EXIT.
+           EXIT.
+      ******************************************************************
+      *
+      *    DELETE CHECKPOINT SECTION
+      *    Clears the recovery checkpoint once the edit it covers has
+      *    been completed, failed, or expired.
+      *
+      ******************************************************************
+       8300-DELETE-CHECKPOINT.
+           PERFORM 8400-BUILD-RCV-QUEUE-NAME
+              THRU 8400-BUILD-RCV-QUEUE-NAME-EXIT
+           EXEC CICS DELETEQ TS
+                     QUEUE  (WS-RCV-QUEUE)
+                     RESP   (WS-RESP-CD)
+           END-EXEC
+       8300-DELETE-CHECKPOINT-EXIT.
+           EXIT.
+      ******************************************************************
+      *
+      *    BUILD RECOVERY QUEUE NAME SECTION
+      *    One temporary storage queue per signed-on user.
+      *
+      ******************************************************************
+       8400-BUILD-RCV-QUEUE-NAME.
+           MOVE 'CU'                       TO WS-RCV-QUEUE(1:2)
+           MOVE CDEMO-USER-ID(1:6)         TO WS-RCV-QUEUE(3:6)
+       8400-BUILD-RCV-QUEUE-NAME-EXIT.
+           EXIT.
+      ******************************************************************
+      *
       *    RETURN SECTION                                                         
       *                                                                          
       ******************************************************************        
