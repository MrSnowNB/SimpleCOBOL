@@ -0,0 +1,14 @@
+      ******************************************************************
+      * Copybook:    CSUSR01Y.CPY
+      * Layer:       Common                                            *
+      * Function:    Security user record layout                       *
+      ******************************************************************
+       01  SEC-USER-DATA.
+           05  SEC-USR-ID                  PIC X(08).
+           05  SEC-USR-FNAME               PIC X(20).
+           05  SEC-USR-LNAME               PIC X(20).
+           05  SEC-USR-PWD                 PIC X(08).
+           05  SEC-USR-TYPE                PIC X(01).
+               88  SEC-USR-TYPE-ADMIN          VALUE 'A'.
+               88  SEC-USR-TYPE-USER           VALUE 'U'.
+           05  FILLER                      PIC X(23).
