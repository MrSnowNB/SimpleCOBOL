@@ -0,0 +1,11 @@
+      ******************************************************************
+      * Copybook:    COTTL01Y.CPY
+      * Layer:       Common                                            *
+      * Function:    Standard screen title block                       *
+      ******************************************************************
+       01  WS-TITLE-INFO.
+           05  CCDEMO-APPL-NAME        PIC X(20) VALUE 'CardDemo'.
+           05  CCDEMO-APPL-TITLE1      PIC X(40)
+               VALUE 'AWS Mainframe Modernization'.
+           05  CCDEMO-APPL-TITLE2      PIC X(40)
+               VALUE 'Credit Card Demo Application'.
