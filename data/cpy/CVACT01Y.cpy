@@ -0,0 +1,18 @@
+      ******************************************************************
+      * Copybook:    CVACT01Y.CPY
+      * Layer:       Data                                               *
+      * Function:    Account master record layout                      *
+      ******************************************************************
+       01  ACCOUNT-RECORD.
+           05  ACCT-ID                     PIC 9(11).
+           05  ACCT-ACTIVE-STATUS          PIC X(01).
+           05  ACCT-CURR-BAL               PIC S9(10)V99 COMP-3.
+           05  ACCT-CREDIT-LIMIT           PIC S9(10)V99 COMP-3.
+           05  ACCT-CASH-CREDIT-LIMIT      PIC S9(10)V99 COMP-3.
+           05  ACCT-OPEN-DATE              PIC X(10).
+           05  ACCT-EXPIRAION-DATE         PIC X(10).
+           05  ACCT-REISSUE-DATE           PIC X(10).
+           05  ACCT-CURR-CYC-CREDIT        PIC S9(10)V99 COMP-3.
+           05  ACCT-CURR-CYC-DEBIT         PIC S9(10)V99 COMP-3.
+           05  ACCT-GROUP-ID               PIC X(10).
+           05  FILLER                      PIC X(40).
