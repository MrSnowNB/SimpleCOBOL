@@ -0,0 +1,28 @@
+      ******************************************************************
+      * Copybook:    DFHBMSCA.CPY
+      * Layer:       CICS-supplied                                     *
+      * Function:    Standard BMS field attribute constants             *
+      ******************************************************************
+       01  DFHBMSCA.
+           02  DFHBMUNP                PIC X(01) VALUE ' '.
+           02  DFHBMUNN                PIC X(01) VALUE '&'.
+           02  DFHBMPRO                PIC X(01) VALUE '-'.
+           02  DFHBMPRF                PIC X(01) VALUE '/'.
+           02  DFHBMASF                PIC X(01) VALUE 'H'.
+           02  DFHBMASB                PIC X(01) VALUE 'I'.
+           02  DFHBMASK                PIC X(01) VALUE '<'.
+           02  DFHBMUNC                PIC X(01) VALUE 'A'.
+           02  DFHBMDAR                PIC X(01) VALUE '%'.
+           02  DFHBMBRY                PIC X(01) VALUE 'Y'.
+           02  DFHBMPAS                PIC X(01) VALUE '>'.
+           02  DFHBMPAF                PIC X(01) VALUE ')'.
+           02  DFHBMNUM                PIC X(01) VALUE 'F'.
+           02  DFHBMMDT                PIC X(01) VALUE 'Q'.
+       01  DFHBMSCB.
+           02  DFHRED                  PIC X(01) VALUE '1'.
+           02  DFHBLUE                 PIC X(01) VALUE '2'.
+           02  DFHGREEN                PIC X(01) VALUE '3'.
+           02  DFHNEUTRAL              PIC X(01) VALUE '4'.
+           02  DFHTURQUOISE            PIC X(01) VALUE '5'.
+           02  DFHYELLOW               PIC X(01) VALUE '6'.
+           02  DFHDEFAULT              PIC X(01) VALUE '0'.
