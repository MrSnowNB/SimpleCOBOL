@@ -0,0 +1,28 @@
+      ******************************************************************
+      * Copybook:    COCRDUPI.CPY
+      * Layer:       Presentation                                      *
+      * Function:    Symbolic map for CCRDUPA (mapset COCRDUPS)         *
+      ******************************************************************
+      *    CCRDUPAI is the inbound (RECEIVE MAP) image, CCRDUPAD is     *
+      *    the outbound (SEND MAP) image.                               *
+      ******************************************************************
+       01  CCRDUPAI.
+           05  CCRDUPAI-CARD-NUM-L         PIC S9(4) COMP.
+           05  CCRDUPAI-CARD-NUM-D         PIC 9(16).
+           05  CCRDUPAI-EXPIRY-MO-L        PIC S9(4) COMP.
+           05  CCRDUPAI-EXPIRY-MO-D        PIC 9(02).
+           05  CCRDUPAI-EXPIRY-YR-L        PIC S9(4) COMP.
+           05  CCRDUPAI-EXPIRY-YR-D        PIC 9(04).
+      ******************************************************************
+       01  CCRDUPAD.
+           05  CCRDUPAD-FNAME              PIC X(25).
+           05  CCRDUPAD-LNAME              PIC X(25).
+           05  CCRDUPAD-TRNID              PIC X(04).
+           05  CCRDUPAD-PGMNAM             PIC X(08).
+           05  CCRDUPAD-SDTYME             PIC X(19).
+           05  CCRDUPAD-ACCT-ID            PIC 9(11).
+           05  CCRDUPAD-CARD-NUM           PIC 9(16).
+           05  CCRDUPAD-EXPIRY-MO          PIC 9(02).
+           05  CCRDUPAD-EXPIRY-YR          PIC 9(04).
+           05  CCRDUPAD-CRDSTATUS          PIC X(08).
+           05  CCRDUPAD-ERRMSGO            PIC X(40).
