@@ -0,0 +1,28 @@
+      ******************************************************************
+      * Copybook:    COCRDSLI.CPY
+      * Layer:       Presentation                                      *
+      * Function:    Symbolic map for CCRDSLA (mapset COCRDSLS)         *
+      ******************************************************************
+      *    CCRDSLAI is the inbound (RECEIVE MAP) image, CCRDSLAO is     *
+      *    the outbound (SEND MAP) image. STATUS-FILTER is only         *
+      *    meaningful when CDEMO-FROM-PROGRAM is the card list program. *
+      ******************************************************************
+       01  CCRDSLAI.
+           05  CCRDSLAI-ACCT-ID-L          PIC S9(4) COMP.
+           05  CCRDSLAI-ACCT-ID-D          PIC 9(11).
+           05  CCRDSLAI-CARD-NUM-L         PIC S9(4) COMP.
+           05  CCRDSLAI-CARD-NUM-D         PIC 9(16).
+           05  CCRDSLAI-STATUS-FILTER-L    PIC S9(4) COMP.
+           05  CCRDSLAI-STATUS-FILTER-D    PIC X(01).
+      ******************************************************************
+       01  CCRDSLAO.
+           05  CCRDSLAO-FNAME              PIC X(25).
+           05  CCRDSLAO-LNAME              PIC X(25).
+           05  CCRDSLAO-TRNID              PIC X(04).
+           05  CCRDSLAO-PGMNAM             PIC X(08).
+           05  CCRDSLAO-SDTYME             PIC X(19).
+           05  CCRDSLAO-ACTNUM             PIC 9(11).
+           05  CCRDSLAO-CARNUM             PIC 9(16).
+           05  CCRDSLAO-CRDSTATUS          PIC X(08).
+           05  CCRDSLAO-CRDEXPIRY          PIC X(07).
+           05  CCRDSLAO-ERRMSGO            PIC X(40).
