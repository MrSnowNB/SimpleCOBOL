@@ -0,0 +1,18 @@
+      ******************************************************************
+      * Copybook:    CVACT03Y.CPY
+      * Layer:       Data                                               *
+      * Function:    Customer master record layout                     *
+      ******************************************************************
+       01  CUSTOMER-RECORD.
+           05  CUST-ID                     PIC 9(09).
+           05  CUST-FIRST-NAME             PIC X(25).
+           05  CUST-MIDDLE-NAME            PIC X(25).
+           05  CUST-LAST-NAME              PIC X(25).
+           05  CUST-ADDR-LINE-1            PIC X(50).
+           05  CUST-ADDR-LINE-2            PIC X(50).
+           05  CUST-ADDR-STATE-CD          PIC X(02).
+           05  CUST-ADDR-ZIP               PIC X(10).
+           05  CUST-PHONE-NUM-1            PIC X(15).
+           05  CUST-SSN                    PIC 9(09).
+           05  CUST-FICO-CREDIT-SCORE      PIC 9(03).
+           05  FILLER                      PIC X(40).
