@@ -0,0 +1,50 @@
+      ******************************************************************
+      * Copybook:    COCOM01Y.CPY
+      * Layer:       Common                                            *
+      * Function:    CardDemo program-to-program commarea              *
+      ******************************************************************
+      *                                                                *
+      *    This commarea is passed on every XCTL/RETURN between the    *
+      *    CardDemo online programs. It carries the navigation state   *
+      *    (to/from program and tranid), the signed-on user, the last  *
+      *    mapset/map sent, and the account/card keys currently being  *
+      *    worked.                                                     *
+      ******************************************************************
+       01  EIBCALEN                        PIC S9(04) COMP.
+       01  EIBRESP                         PIC S9(08) COMP.
+       01  EIBRESP2                        PIC S9(08) COMP.
+       01  CARDDEMO-COMMAREA.
+           05  CDEMO-GENERAL-INFO.
+               10  CDEMO-FROM-PROGRAM      PIC X(08).
+               10  CDEMO-TO-PROGRAM        PIC X(08).
+               10  CDEMO-FROM-TRANID       PIC X(04).
+               10  CDEMO-TO-TRANID         PIC X(04).
+               10  CDEMO-USER-ID           PIC X(08).
+               10  CDEMO-USER-TYPE         PIC X(01).
+                   88  CDEMO-USRTYP-ADMIN      VALUE 'A'.
+                   88  CDEMO-USRTYP-USER       VALUE 'U'.
+               10  CDEMO-PGM-CONTEXT       PIC 9(01).
+                   88  CDEMO-PGM-ENTER         VALUE 0.
+                   88  CDEMO-PGM-REENTER       VALUE 1.
+               10  CDEMO-AID-KEY           PIC X(01).
+                   88  CCARD-AID-ENTER         VALUE '1'.
+                   88  CCARD-AID-CLEAR         VALUE '2'.
+                   88  CCARD-AID-PFK03         VALUE '3'.
+                   88  CCARD-AID-PFK12         VALUE '4'.
+               10  CDEMO-LAST-MAPSET       PIC X(08).
+               10  CDEMO-LAST-MAP          PIC X(07).
+               10  CDEMO-LAST-MAPSET-FLAG  PIC X(01).
+                   88  CDEMO-LAST-MAPSET-VALID VALUE 'Y'.
+               10  CDEMO-LAST-MAP-FLAG     PIC X(01).
+                   88  CDEMO-LAST-MAP-VALID    VALUE 'Y'.
+           05  CDEMO-CUST-INFO.
+               10  CDEMO-CUST-FNAME        PIC X(25).
+               10  CDEMO-CUST-LNAME        PIC X(25).
+           05  CDEMO-CARD-INFO.
+               10  CDEMO-ACCT-ID           PIC 9(11).
+               10  CDEMO-CARD-NUM          PIC 9(16).
+      *    Spare space for a calling program's own state that must
+      *    survive the RETURN/RECEIVE boundary between pseudo-
+      *    conversational tasks; a program REDEFINES this area with
+      *    its own fields rather than adding to the common layout.
+           05  CDEMO-PGM-CONTEXT-AREA      PIC X(64).
