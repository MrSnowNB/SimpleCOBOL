@@ -0,0 +1,28 @@
+      ******************************************************************
+      * Copybook:    CVAUD01Y.CPY
+      * Layer:       Data                                               *
+      * Function:    Card-update audit trail record layout              *
+      *              (file CARDAUD)                                     *
+      ******************************************************************
+      *    Written for every completed or rejected card update attempt, *
+      *    keyed by account + card + timestamp so every change to a     *
+      *    card leaves its own entry. Carries the full before and after *
+      *    image of the card master record (CVCRD01Y) plus the user id  *
+      *    that made the change, so the change can be reconstructed     *
+      *    without having to go back to the card master file. The       *
+      *    nightly reconciliation batch (CCRDRECB) rolls these up by    *
+      *    AUD-TRAN-TYPE into its control totals.                       *
+      ******************************************************************
+       01  CARD-AUDIT-RECORD.
+           05  AUD-KEY.
+               10  AUD-ACCT-ID                 PIC 9(11).
+               10  AUD-CARD-NUM                PIC X(16).
+               10  AUD-TIMESTAMP               PIC X(26).
+           05  AUD-USER-ID                     PIC X(08).
+           05  AUD-TRAN-TYPE                   PIC X(01).
+               88  AUD-TRAN-ADD                    VALUE 'A'.
+               88  AUD-TRAN-UPDATE                 VALUE 'U'.
+               88  AUD-TRAN-FAILED                 VALUE 'F'.
+           05  AUD-BEFORE-IMAGE                PIC X(148).
+           05  AUD-AFTER-IMAGE                 PIC X(148).
+           05  FILLER                          PIC X(19).
