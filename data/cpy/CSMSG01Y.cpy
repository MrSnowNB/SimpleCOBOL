@@ -0,0 +1,8 @@
+      ******************************************************************
+      * Copybook:    CSMSG01Y.CPY
+      * Layer:       Common                                            *
+      * Function:    Standard message work area                        *
+      ******************************************************************
+       01  WS-MESSAGE-INFO.
+           05  WS-MSG-NUM                  PIC 9(04) VALUE ZEROS.
+           05  WS-MSG-TEXT                 PIC X(80) VALUE SPACES.
