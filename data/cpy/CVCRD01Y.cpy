@@ -0,0 +1,25 @@
+      ******************************************************************
+      * Copybook:    CVCRD01Y.CPY
+      * Layer:       Data                                               *
+      * Function:    Card master record layout (file CARDDAT)          *
+      ******************************************************************
+      *    Keyed by CARD-NUM. CARD-ACCT-ID is cross-checked after the  *
+      *    keyed read to confirm the card belongs to the account that  *
+      *    was entered on the selection/update screens.                *
+      *    CARD-LAST-CHANGED-TS is the optimistic-lock stamp: it is     *
+      *    carried forward in working storage from the fetch and must  *
+      *    still match the record on file at REWRITE time.             *
+      ******************************************************************
+       01  CARD-RECORD.
+           05  CARD-NUM                    PIC X(16).
+           05  CARD-ACCT-ID                PIC 9(11).
+           05  CARD-CVV-CD                 PIC 9(03).
+           05  CARD-EMBOSSED-NAME          PIC X(50).
+           05  CARD-EXPIRATION-DATE.
+               10  CARD-EXPIRY-YEAR        PIC 9(04).
+               10  CARD-EXPIRY-MONTH       PIC 9(02).
+           05  CARD-ACTIVE-STATUS          PIC X(01).
+               88  CARD-ACTIVE-YES             VALUE 'Y'.
+               88  CARD-ACTIVE-NO              VALUE 'N'.
+           05  CARD-LAST-CHANGED-TS        PIC X(26).
+           05  FILLER                      PIC X(35).
