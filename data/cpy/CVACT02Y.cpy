@@ -0,0 +1,16 @@
+      ******************************************************************
+      * Copybook:    CVACT02Y.CPY
+      * Layer:       Data                                               *
+      * Function:    Card cross-reference record layout                *
+      *              (file CXACAIX)                                    *
+      ******************************************************************
+      *    Keyed by card number. Maps a card back to the account and    *
+      *    customer that own it, independent of the card master record  *
+      *    itself, so a card/account pairing can be validated before    *
+      *    the card master is ever read.                                *
+      ******************************************************************
+       01  CARD-XREF-RECORD.
+           05  XREF-CARD-NUM               PIC X(16).
+           05  XREF-CUST-ID                PIC 9(09).
+           05  XREF-ACCT-ID                PIC 9(11).
+           05  FILLER                      PIC X(14).
