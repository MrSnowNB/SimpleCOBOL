@@ -0,0 +1,25 @@
+      ******************************************************************
+      * Copybook:    CVRCV01Y.CPY
+      * Layer:       Data                                               *
+      * Function:    Card-update checkpoint/restart recovery record     *
+      ******************************************************************
+      *    Written to a CICS temporary storage queue (one queue per     *
+      *    signed-on user) whenever a card has been fetched for update,  *
+      *    so that if the terminal session is broken before the update  *
+      *    is completed, the user can be offered the in-progress edit   *
+      *    back on their next fresh entry into the program - provided   *
+      *    it is still within the recovery window (same calendar day).  *
+      ******************************************************************
+       01  CARD-RECOVERY-RECORD.
+           05  RCV-USER-ID                 PIC X(08).
+           05  RCV-ACCT-ID                 PIC 9(11).
+           05  RCV-CARD-NUM                PIC 9(16).
+           05  RCV-DETAILS-FLAG            PIC X(01).
+           05  RCV-TIMESTAMP.
+               10  RCV-TS-YEAR             PIC 9(04).
+               10  RCV-TS-MONTH            PIC 9(02).
+               10  RCV-TS-DAY              PIC 9(02).
+               10  RCV-TS-HOURS            PIC 9(02).
+               10  RCV-TS-MINS             PIC 9(02).
+               10  RCV-TS-SECS             PIC 9(02).
+           05  FILLER                      PIC X(10).
