@@ -0,0 +1,32 @@
+      ******************************************************************
+      * Copybook:    CSDAT01Y.CPY
+      * Layer:       Common                                            *
+      * Function:    Current date/time work areas                      *
+      ******************************************************************
+      *    WS-CURDATE-DATA is sized to receive FUNCTION CURRENT-DATE   *
+      *    (21 bytes: YYYYMMDDHHMMSShh+HHMM). WS-SDTYME is the printed *
+      *    MM/DD/YYYY HH:MM:SS form moved onto the screen header.      *
+      ******************************************************************
+       01  WS-CURDATE-DATA.
+           05  WS-CURDATE-YEAR             PIC 9(04).
+           05  WS-CURDATE-MONTH            PIC 9(02).
+           05  WS-CURDATE-DAY              PIC 9(02).
+           05  WS-CURDATE-HOURS            PIC 9(02).
+           05  WS-CURDATE-MINS             PIC 9(02).
+           05  WS-CURDATE-SECS             PIC 9(02).
+           05  WS-CURDATE-HSECS            PIC 9(02).
+           05  WS-CURDATE-GMTSIGN          PIC X(01).
+           05  WS-CURDATE-GMTOFF           PIC 9(04).
+       01  WS-DATE-TIME-AREA.
+           05  WS-SDTYME.
+               10  WS-SDTYME-MONTH         PIC 9(02).
+               10  FILLER                  PIC X(01) VALUE '/'.
+               10  WS-SDTYME-DAY           PIC 9(02).
+               10  FILLER                  PIC X(01) VALUE '/'.
+               10  WS-SDTYME-YEAR          PIC 9(04).
+               10  FILLER                  PIC X(01) VALUE SPACE.
+               10  WS-SDTYME-HOURS         PIC 9(02).
+               10  FILLER                  PIC X(01) VALUE ':'.
+               10  WS-SDTYME-MINS          PIC 9(02).
+               10  FILLER                  PIC X(01) VALUE ':'.
+               10  WS-SDTYME-SECS          PIC 9(02).
